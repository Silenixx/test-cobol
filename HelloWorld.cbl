@@ -1,23 +1,285 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HelloWorld.
-       AUTHOR. Lukas.
-       
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-NOM PIC X(50).
-
-
-       PROCEDURE DIVISION.
-
-           DISPLAY "HELLO WORLD".
-           DISPLAY "Quel est ton nom ?".
-
-           ACCEPT WS-NOM.
-
-           DISPLAY "Salut Ã  toi " WS-NOM "!".
-
-           STOP RUN.
-       
-
+000010
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. HelloWorld.
+000040 AUTHOR. Lukas.
+000050 INSTALLATION. RETAIL-BANKING-BATCH.
+000060 DATE-WRITTEN. 2024-01-15.
+000070 DATE-COMPILED.
+000080*----------------------------------------------------------*
+000090*  MODIFICATION HISTORY
+000100*----------------------------------------------------------*
+000110*  DATE       INIT  DESCRIPTION
+000120*  2024-01-15 LGL   ORIGINAL DEMO PROGRAM - GREETED WHATEVER
+000130*                   NAME WAS TYPED IN, WITH NO ACCOUNT TIE-IN.
+000140*  2026-08-09 LGL   NOW SHARES THE ACCTREC COPYBOOK WITH Solde
+000150*                   SO THE NAME CAPTURED HERE IDENTIFIES THE
+000160*                   SAME ACCOUNT WHOSE BALANCE Solde PRINTS.
+000170*  2026-08-09 LGL   THIS IS NOW THE IDENTIFICATION STEP OF THE
+000180*                   DAILYRUN JOB STREAM: WRITES A CHECKPOINT
+000190*                   RECORD SO A RESTART CAN SKIP STRAIGHT TO
+000200*                   POSTING WITHOUT RE-PROMPTING FOR THE NAME.
+000210*                   USES GOBACK SO IT CAN BE CALLED BY DAILYRUN
+000220*                   AS WELL AS RUN STANDALONE.
+000230*  2026-08-09 LGL   THE NAME TYPED AT THE ACCEPT IS NOW VALIDATED
+000240*                   AGAINST THE CUSTOMER MASTER. BLANK OR
+000250*                   UNMATCHED NAMES ARE REJECTED AND THE
+000260*                   CUSTOMER IS REPROMPTED.
+000270*  2026-08-09 LGL   A CUSTOMER CAN NOW HOLD MORE THAN ONE
+000280*                   ACCOUNT. AFTER THE NAME IS ACCEPTED, THE
+000290*                   ACCOUNT MASTER IS SCANNED FOR EVERY ACCOUNT
+000300*                   BELONGING TO THAT CUSTOMER AND THE CUSTOMER
+000310*                   PICKS ONE; THE CHOICE IS CARRIED FORWARD ON
+000320*                   THE CHECKPOINT FOR Solde TO USE.
+000321*  2026-08-09 LGL   ACCOUNTS ARE NOW MATCHED TO THE IDENTIFIED
+000322*                   CUSTOMER BY ACCT-CUST-NUMBER INSTEAD OF A
+000323*                   TEXT COMPARE ON THE HOLDER NAME, SO A
+000324*                   TRAILING SPACE OR PUNCTUATION DIFFERENCE
+000325*                   CAN'T DROP AN ACCOUNT FROM THE LIST. THE
+000326*                   CHECKPOINT IS NO LONGER WRITTEN AT ALL WHEN
+000327*                   IDENTIFICATION FAILED, SO A RESTARTED
+000328*                   DAILYRUN CAN'T MISTAKE A BLANK IDENTITY FOR
+000329*                   A COMPLETED ONE.
+000330*----------------------------------------------------------*
+000340
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000410
+000420     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMSTR"
+000430         ORGANIZATION IS INDEXED
+000440         ACCESS MODE IS RANDOM
+000450         RECORD KEY IS CUST-NAME
+000460         FILE STATUS IS WS-CUST-FILE-STATUS.
+000470
+000480     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+000490         ORGANIZATION IS INDEXED
+000500         ACCESS MODE IS SEQUENTIAL
+000510         RECORD KEY IS ACCT-NUMBER
+000520         FILE STATUS IS WS-ACCT-FILE-STATUS.
+000530
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  CHECKPOINT-FILE
+000570     LABEL RECORDS ARE STANDARD.
+000580     COPY CKPTREC.
+000590
+000600 FD  CUSTOMER-MASTER
+000610     LABEL RECORDS ARE STANDARD.
+000620     COPY CUSTREC.
+000630
+000640 FD  ACCOUNT-MASTER
+000650     LABEL RECORDS ARE STANDARD.
+000660     COPY ACCTREC.
+000670
+000680 WORKING-STORAGE SECTION.
+000690 01  WS-NOM                        PIC X(50).
+000700
+000710 77  WS-CUST-NAME-HOLD             PIC X(30) VALUE SPACES.
+000715 77  WS-CUST-NUMBER-HOLD           PIC 9(06) VALUE ZERO.
+000720
+000730 77  WS-CKPT-FILE-STATUS           PIC X(02).
+000740     88  WS-CKPT-FILE-OK               VALUE "00".
+000750
+000760 77  WS-CUST-FILE-STATUS           PIC X(02).
+000770     88  WS-CUST-FILE-OK               VALUE "00".
+000780
+000790 77  WS-CUST-FILE-OPEN-SW          PIC X(01) VALUE "N".
+000800     88  CUST-FILE-IS-OPEN             VALUE "Y".
+000810
+000820 77  WS-NAME-VALID-SW              PIC X(01) VALUE "N".
+000830     88  NAME-IS-VALID                  VALUE "Y".
+000840
+000850 77  WS-ACCT-FILE-STATUS           PIC X(02).
+000860     88  WS-ACCT-FILE-OK               VALUE "00".
+000870
+000880 77  WS-ACCT-FILE-OPEN-SW          PIC X(01) VALUE "N".
+000890     88  ACCT-FILE-IS-OPEN             VALUE "Y".
+000900
+000910 77  WS-ACCT-EOF-SW                PIC X(01) VALUE "N".
+000920     88  ACCT-EOF                      VALUE "Y".
+000930
+000940 01  WS-CUST-ACCOUNTS.
+000950     05  WS-ACCOUNT-COUNT          PIC 9(02) COMP VALUE ZERO.
+000960     05  WS-ACCOUNT-TABLE OCCURS 10 TIMES.
+000970         10  WS-TBL-ACCT-NUMBER    PIC 9(06).
+000980         10  WS-TBL-BALANCE        PIC S9(4).
+000990
+001000 77  WS-ACCT-IDX                   PIC 9(02) COMP VALUE ZERO.
+001010 77  WS-SELECTION                  PIC 9(02) VALUE ZERO.
+001020 77  WS-SELECTED-ACCT-NUM          PIC 9(06) VALUE ZERO.
+001030
+001040 PROCEDURE DIVISION.
+001050
+001060*----------------------------------------------------------*
+001070*  0000-MAINLINE
+001080*----------------------------------------------------------*
+001090 0000-MAINLINE.
+001100     PERFORM 1000-IDENTIFY-CUSTOMER THRU 1000-EXIT.
+001110     PERFORM 1300-SELECT-ACCOUNT THRU 1300-EXIT.
+001115     IF NAME-IS-VALID
+001116         PERFORM 2000-WRITE-CHECKPOINT THRU 2000-EXIT
+001117     END-IF.
+001130     GOBACK.
+001140
+001150*----------------------------------------------------------*
+001160*  1000-IDENTIFY-CUSTOMER - GREET THE CUSTOMER AND CAPTURE A
+001170*  NAME THAT MATCHES THE CUSTOMER MASTER
+001180*----------------------------------------------------------*
+001190 1000-IDENTIFY-CUSTOMER.
+001200     DISPLAY "HELLO WORLD".
+001210
+001220     OPEN INPUT CUSTOMER-MASTER.
+001230     IF NOT WS-CUST-FILE-OK
+001240         DISPLAY "HelloWorld: UNABLE TO OPEN CUSTOMER MASTER, "
+001250             "STATUS = " WS-CUST-FILE-STATUS
+001260         GO TO 1000-EXIT
+001270     END-IF.
+001280     SET CUST-FILE-IS-OPEN TO TRUE.
+001290
+001300     PERFORM 1100-PROMPT-AND-VALIDATE THRU 1100-EXIT
+001310         UNTIL NAME-IS-VALID.
+001320
+001330     MOVE WS-NOM TO WS-CUST-NAME-HOLD.
+001340     DISPLAY "Salut Ã  toi " WS-CUST-NAME-HOLD "!".
+001350
+001360     CLOSE CUSTOMER-MASTER.
+001370 1000-EXIT.
+001380     EXIT.
+001390
+001400*----------------------------------------------------------*
+001410*  1100-PROMPT-AND-VALIDATE - ASK FOR A NAME AND CHECK IT
+001420*  AGAINST THE CUSTOMER MASTER, REPROMPTING ON FAILURE
+001430*----------------------------------------------------------*
+001440 1100-PROMPT-AND-VALIDATE.
+001450     DISPLAY "Quel est ton nom ?".
+001460     ACCEPT WS-NOM.
+001470
+001480     IF WS-NOM = SPACES
+001490         DISPLAY "LE NOM NE PEUT PAS ETRE VIDE."
+001500         GO TO 1100-EXIT
+001510     END-IF.
+001520
+001530     MOVE WS-NOM TO CUST-NAME.
+001540     READ CUSTOMER-MASTER
+001550         INVALID KEY
+001560             DISPLAY "AUCUN CLIENT TROUVE POUR CE NOM."
+001570             GO TO 1100-EXIT
+001580     END-READ.
+001590
+001595     MOVE CUST-NUMBER TO WS-CUST-NUMBER-HOLD.
+001600     SET NAME-IS-VALID TO TRUE.
+001610 1100-EXIT.
+001620     EXIT.
+001630
+001640*----------------------------------------------------------*
+001650*  1300-SELECT-ACCOUNT - FIND EVERY ACCOUNT BELONGING TO THE
+001660*  IDENTIFIED CUSTOMER AND LET THEM PICK ONE
+001670*----------------------------------------------------------*
+001680 1300-SELECT-ACCOUNT.
+001690     IF NOT NAME-IS-VALID
+001700         GO TO 1300-EXIT
+001710     END-IF.
+001720
+001730     OPEN INPUT ACCOUNT-MASTER.
+001740     IF NOT WS-ACCT-FILE-OK
+001750         DISPLAY "HelloWorld: UNABLE TO OPEN ACCOUNT MASTER, "
+001760             "STATUS = " WS-ACCT-FILE-STATUS
+001770         GO TO 1300-EXIT
+001780     END-IF.
+001790     SET ACCT-FILE-IS-OPEN TO TRUE.
+001800
+001810     PERFORM 1310-SCAN-ACCOUNTS THRU 1310-EXIT
+001820         UNTIL ACCT-EOF OR WS-ACCOUNT-COUNT = 10.
+001830
+001840     CLOSE ACCOUNT-MASTER.
+001850
+001860     IF WS-ACCOUNT-COUNT = 0
+001870         DISPLAY "AUCUN COMPTE TROUVE POUR CE CLIENT."
+001880         GO TO 1300-EXIT
+001890     END-IF.
+001900
+001910     PERFORM 1320-LIST-AND-CHOOSE THRU 1320-EXIT.
+001920 1300-EXIT.
+001930     EXIT.
+001940
+001950*----------------------------------------------------------*
+001960*  1310-SCAN-ACCOUNTS - READ THE NEXT ACCOUNT AND KEEP IT IF
+001970*  IT BELONGS TO THE IDENTIFIED CUSTOMER
+001980*----------------------------------------------------------*
+001990 1310-SCAN-ACCOUNTS.
+002000     READ ACCOUNT-MASTER
+002010         AT END
+002020             SET ACCT-EOF TO TRUE
+002030     END-READ.
+002040     IF ACCT-EOF
+002050         GO TO 1310-EXIT
+002060     END-IF.
+002070
+002080     IF ACCT-CUST-NUMBER = WS-CUST-NUMBER-HOLD
+002090         ADD 1 TO WS-ACCOUNT-COUNT
+002100         MOVE ACCT-NUMBER TO WS-TBL-ACCT-NUMBER(WS-ACCOUNT-COUNT)
+002110         MOVE ACCT-BALANCE TO WS-TBL-BALANCE(WS-ACCOUNT-COUNT)
+002120     END-IF.
+002130 1310-EXIT.
+002140     EXIT.
+002150
+002160*----------------------------------------------------------*
+002170*  1320-LIST-AND-CHOOSE - SHOW THE CUSTOMER'S ACCOUNTS AND
+002180*  ACCEPT A SELECTION
+002190*----------------------------------------------------------*
+002200 1320-LIST-AND-CHOOSE.
+002210     DISPLAY "COMPTES DISPONIBLES POUR " WS-CUST-NAME-HOLD.
+002220     PERFORM 1330-DISPLAY-ONE-ACCOUNT THRU 1330-EXIT
+002230         VARYING WS-ACCT-IDX FROM 1 BY 1
+002240         UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT.
+002250
+002260     DISPLAY "CHOISISSEZ UN COMPTE (1 A " WS-ACCOUNT-COUNT
+002270         ") :".
+002280     ACCEPT WS-SELECTION.
+002290
+002300     IF WS-SELECTION < 1 OR WS-SELECTION > WS-ACCOUNT-COUNT
+002310         DISPLAY "SELECTION INVALIDE, LE PREMIER COMPTE SERA "
+002320             "UTILISE."
+002330         MOVE 1 TO WS-SELECTION
+002340     END-IF.
+002350
+002360     MOVE WS-TBL-ACCT-NUMBER(WS-SELECTION)
+002370         TO WS-SELECTED-ACCT-NUM.
+002380 1320-EXIT.
+002390     EXIT.
+002400
+002410*----------------------------------------------------------*
+002420*  1330-DISPLAY-ONE-ACCOUNT - PRINT ONE LINE OF THE ACCOUNT
+002430*  LIST
+002440*----------------------------------------------------------*
+002450 1330-DISPLAY-ONE-ACCOUNT.
+002460     DISPLAY WS-ACCT-IDX ") COMPTE NUMERO "
+002470         WS-TBL-ACCT-NUMBER(WS-ACCT-IDX) " - SOLDE "
+002480         WS-TBL-BALANCE(WS-ACCT-IDX).
+002490 1330-EXIT.
+002500     EXIT.
+002510
+002520*----------------------------------------------------------*
+002530*  2000-WRITE-CHECKPOINT - RECORD THAT IDENTIFICATION IS
+002540*  DONE SO A RESTARTED DAILYRUN CAN SKIP THIS STEP
+002550*----------------------------------------------------------*
+002560 2000-WRITE-CHECKPOINT.
+002570     OPEN OUTPUT CHECKPOINT-FILE.
+002580     IF NOT WS-CKPT-FILE-OK
+002590         DISPLAY "HelloWorld: UNABLE TO OPEN CHECKPOINT FILE, "
+002600             "STATUS = " WS-CKPT-FILE-STATUS
+002610         GO TO 2000-EXIT
+002620     END-IF.
+002630
+002640     SET CKPT-STEP-IDENT-DONE TO TRUE.
+002650     MOVE WS-CUST-NAME-HOLD TO CKPT-CUST-NAME.
+002655     MOVE WS-CUST-NUMBER-HOLD TO CKPT-CUST-NUMBER.
+002660     MOVE WS-SELECTED-ACCT-NUM TO CKPT-ACCT-NUMBER.
+002670     WRITE CKPT-RECORD.
+002680
+002690     CLOSE CHECKPOINT-FILE.
+002700 2000-EXIT.
+002710     EXIT.
