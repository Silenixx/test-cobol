@@ -0,0 +1,17 @@
+000010
+000020*----------------------------------------------------------*
+000030*  AUDITREC.CPY
+000040*----------------------------------------------------------*
+000050*  MODIFICATION HISTORY
+000060*----------------------------------------------------------*
+000070*  DATE       INIT  DESCRIPTION
+000080*  2026-08-09 LGL   ORIGINAL COPYBOOK - ONE RECORD PER BALANCE
+000090*                   INQUIRY, FOR THE COMPLIANCE AUDIT LOG
+000100*                   WRITTEN BY Solde.
+000110*----------------------------------------------------------*
+000120 01  AUDIT-RECORD.
+000130     05  AUDIT-DATE                PIC 9(08).
+000140     05  AUDIT-TIME                PIC 9(08).
+000150     05  AUDIT-CUST-NAME           PIC X(30).
+000160     05  AUDIT-ACCT-NUMBER         PIC 9(06).
+000170     05  AUDIT-BALANCE-SHOWN       PIC S9(4).
