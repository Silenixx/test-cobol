@@ -1,19 +1,301 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Solde.
-       AUTHOR. Lukas.
-       
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  SOLDE PIC S9(4).
-
-
-       PROCEDURE DIVISION.
-
-           MOVE +1698 TO SOLDE.
-           DISPLAY "Le solde est de : " SOLDE.
-
-           STOP RUN.
-       
-
+000010
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. Solde.
+000040 AUTHOR. Lukas.
+000050 INSTALLATION. RETAIL-BANKING-BATCH.
+000060 DATE-WRITTEN. 2024-01-15.
+000070 DATE-COMPILED.
+000080*----------------------------------------------------------*
+000090*  MODIFICATION HISTORY
+000100*----------------------------------------------------------*
+000110*  DATE       INIT  DESCRIPTION
+000120*  2024-01-15 LGL   ORIGINAL DEMO PROGRAM - DISPLAYED A
+000130*                   HARDCODED BALANCE.
+000140*  2026-08-09 LGL   READ THE BALANCE FROM THE ACCOUNT MASTER
+000150*                   FILE INSTEAD OF A FIXED MOVE.
+000160*  2026-08-09 LGL   ACCOUNT RECORD LAYOUT MOVED OUT TO THE
+000170*                   ACCTREC COPYBOOK, SHARED WITH HelloWorld.
+000180*  2026-08-09 LGL   USES GOBACK INSTEAD OF STOP RUN SO THIS
+000190*                   PROGRAM CAN BE CALLED FROM THE DAILYRUN
+000200*                   JOB STREAM AS WELL AS RUN STANDALONE.
+000210*  2026-08-09 LGL   EVERY BALANCE INQUIRY IS NOW WRITTEN TO
+000220*                   AUDITLOG FOR COMPLIANCE, PICKING UP THE
+000230*                   CUSTOMER NAME FROM THE CKPTFILE CHECKPOINT
+000240*                   LEFT BY HelloWorld WHEN ONE IS AVAILABLE.
+000250*  2026-08-09 LGL   A CUSTOMER CAN NOW HOLD MORE THAN ONE
+000260*                   ACCOUNT. WHEN A CHECKPOINT IS AVAILABLE,
+000270*                   ALL OF THE IDENTIFIED CUSTOMER'S ACCOUNTS
+000280*                   ARE LOADED INTO A TABLE AND LISTED, AND THE
+000290*                   ACCOUNT PICKED IN HelloWorld IS SHOWN
+000300*                   WITHOUT RE-PROMPTING; RUN STANDALONE, THE
+000310*                   ORIGINAL PROMPT FOR AN ACCOUNT NUMBER STILL
+000320*                   APPLIES. ACCESS MODE CHANGED TO DYNAMIC SO
+000330*                   THE SAME FILE SUPPORTS BOTH THE SCAN AND
+000340*                   THE KEYED LOOKUP.
+000341*  2026-08-09 LGL   ACCOUNTS ARE NOW MATCHED TO THE IDENTIFIED
+000342*                   CUSTOMER BY ACCT-CUST-NUMBER INSTEAD OF A
+000343*                   TEXT COMPARE ON THE HOLDER NAME, SAME AS
+000344*                   HelloWorld. THE AUDIT LOG'S OPEN EXTEND NOW
+000345*                   ONLY FALLS BACK TO OPEN OUTPUT WHEN THE FILE
+000346*                   TRULY DOESN'T EXIST YET (STATUS 35); ANY
+000347*                   OTHER OPEN FAILURE IS TREATED AS AN ERROR SO
+000348*                   AN EXISTING AUDIT TRAIL IS NEVER TRUNCATED.
+000350*----------------------------------------------------------*
+000360
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS DYNAMIC
+000430         RECORD KEY IS ACCT-NUMBER
+000440         FILE STATUS IS WS-ACCT-FILE-STATUS.
+000450
+000460     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000490
+000500     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000510         ORGANIZATION IS SEQUENTIAL
+000520         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000530
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  ACCOUNT-MASTER
+000570     LABEL RECORDS ARE STANDARD.
+000580     COPY ACCTREC.
+000590
+000600 FD  CHECKPOINT-FILE
+000610     LABEL RECORDS ARE STANDARD.
+000620     COPY CKPTREC.
+000630
+000640 FD  AUDIT-LOG
+000650     LABEL RECORDS ARE STANDARD.
+000660     COPY AUDITREC.
+000670
+000680 WORKING-STORAGE SECTION.
+000690 77  WS-ACCT-FILE-STATUS           PIC X(02).
+000700     88  WS-ACCT-FILE-OK               VALUE "00".
+000710
+000720 77  WS-ACCT-FILE-OPEN-SW          PIC X(01) VALUE "N".
+000730     88  ACCT-FILE-IS-OPEN             VALUE "Y".
+000740
+000750 77  WS-CKPT-FILE-STATUS           PIC X(02).
+000760     88  WS-CKPT-FILE-OK               VALUE "00".
+000770
+000780 77  WS-AUDIT-FILE-STATUS          PIC X(02).
+000790     88  WS-AUDIT-FILE-OK              VALUE "00".
+000795     88  WS-AUDIT-FILE-NOT-FOUND       VALUE "35".
+000800
+000810 77  WS-REQUESTED-ACCT-NUM         PIC 9(06).
+000820
+000830 77  WS-CUST-NAME-FOR-LOG          PIC X(30)
+000840                                    VALUE "UNKNOWN".
+000845 77  WS-CUST-NUMBER-FOR-LOOKUP     PIC 9(06) VALUE ZERO.
+000850
+000860 77  WS-CKPT-FOUND-SW              PIC X(01) VALUE "N".
+000870     88  CKPT-WAS-FOUND                VALUE "Y".
+000880
+000890 77  WS-SELECTED-ACCT-NUM          PIC 9(06) VALUE ZERO.
+000900
+000910 77  WS-ACCT-EOF-SW                PIC X(01) VALUE "N".
+000920     88  ACCT-EOF                      VALUE "Y".
+000930
+000940 01  WS-CUST-ACCOUNTS.
+000950     05  WS-ACCOUNT-COUNT          PIC 9(02) COMP VALUE ZERO.
+000960     05  WS-ACCOUNT-TABLE OCCURS 10 TIMES.
+000970         10  WS-TBL-ACCT-NUMBER    PIC 9(06).
+000980         10  WS-TBL-BALANCE        PIC S9(4).
+000990
+001000 77  WS-ACCT-IDX                   PIC 9(02) COMP VALUE ZERO.
+001010
+001020 77  WS-TODAY                      PIC 9(08).
+001030 77  WS-NOW                        PIC 9(08).
+001040
+001050 PROCEDURE DIVISION.
+001060
+001070*----------------------------------------------------------*
+001080*  0000-MAINLINE
+001090*----------------------------------------------------------*
+001100 0000-MAINLINE.
+001110     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001120     IF NOT ACCT-FILE-IS-OPEN
+001130         GO TO 0000-EXIT
+001140     END-IF.
+001150
+001160     PERFORM 1500-GET-CUSTOMER-NAME THRU 1500-EXIT.
+001170
+001180     PERFORM 2000-LOOKUP-BALANCE THRU 2000-EXIT.
+001190
+001200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001210 0000-EXIT.
+001220     GOBACK.
+001230
+001240*----------------------------------------------------------*
+001250*  1000-INITIALIZE - OPEN THE ACCOUNT MASTER FOR RANDOM READ
+001260*----------------------------------------------------------*
+001270 1000-INITIALIZE.
+001280     OPEN INPUT ACCOUNT-MASTER.
+001290     IF WS-ACCT-FILE-OK
+001300         SET ACCT-FILE-IS-OPEN TO TRUE
+001310     ELSE
+001320         DISPLAY "SOLDE: UNABLE TO OPEN ACCOUNT MASTER, "
+001330             "STATUS = " WS-ACCT-FILE-STATUS
+001340     END-IF.
+001350 1000-EXIT.
+001360     EXIT.
+001370
+001380*----------------------------------------------------------*
+001390*  1500-GET-CUSTOMER-NAME - PICK UP THE NAME LEFT BY THE
+001400*  IDENTIFICATION STEP, IF ANY, FOR THE AUDIT LOG
+001410*----------------------------------------------------------*
+001420 1500-GET-CUSTOMER-NAME.
+001430     OPEN INPUT CHECKPOINT-FILE.
+001440     IF NOT WS-CKPT-FILE-OK
+001450         GO TO 1500-EXIT
+001460     END-IF.
+001470
+001480     READ CHECKPOINT-FILE
+001490         AT END
+001500             GO TO 1500-CLOSE
+001510     END-READ.
+001520
+001530     MOVE CKPT-CUST-NAME TO WS-CUST-NAME-FOR-LOG.
+001535     MOVE CKPT-CUST-NUMBER TO WS-CUST-NUMBER-FOR-LOOKUP.
+001540     MOVE CKPT-ACCT-NUMBER TO WS-SELECTED-ACCT-NUM.
+001550     SET CKPT-WAS-FOUND TO TRUE.
+001560
+001570 1500-CLOSE.
+001580     CLOSE CHECKPOINT-FILE.
+001590 1500-EXIT.
+001600     EXIT.
+001610
+001620*----------------------------------------------------------*
+001630*  2000-LOOKUP-BALANCE - PICK AN ACCOUNT AND DISPLAY ITS
+001640*  BALANCE
+001650*----------------------------------------------------------*
+001660 2000-LOOKUP-BALANCE.
+001670     IF CKPT-WAS-FOUND
+001680         PERFORM 2050-LOAD-CUSTOMER-ACCOUNTS THRU 2050-EXIT
+001690         IF WS-ACCOUNT-COUNT = 0
+001700             DISPLAY "AUCUN COMPTE TROUVE POUR CE CLIENT."
+001710             GO TO 2000-EXIT
+001720         END-IF
+001730         PERFORM 2060-DISPLAY-ONE-ACCOUNT THRU 2060-EXIT
+001740             VARYING WS-ACCT-IDX FROM 1 BY 1
+001750             UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+001760         IF WS-SELECTED-ACCT-NUM NOT = ZERO
+001770             MOVE WS-SELECTED-ACCT-NUM TO WS-REQUESTED-ACCT-NUM
+001780         ELSE
+001790             DISPLAY "QUEL COMPTE VOULEZ-VOUS CONSULTER ? "
+001800                 "(NUMERO DE COMPTE)"
+001810             ACCEPT WS-REQUESTED-ACCT-NUM
+001820         END-IF
+001830     ELSE
+001840         DISPLAY "QUEL COMPTE VOULEZ-VOUS CONSULTER ? "
+001850             "(NUMERO DE COMPTE)"
+001860         ACCEPT WS-REQUESTED-ACCT-NUM
+001870     END-IF.
+001880
+001890     MOVE WS-REQUESTED-ACCT-NUM TO ACCT-NUMBER.
+001900
+001910     READ ACCOUNT-MASTER
+001920         INVALID KEY
+001930             DISPLAY "AUCUN COMPTE TROUVE POUR LE NUMERO "
+001940                 WS-REQUESTED-ACCT-NUM
+001950             GO TO 2000-EXIT
+001960     END-READ.
+001970
+001980     DISPLAY "Le solde est de : " ACCT-BALANCE.
+001990
+002000     PERFORM 2500-WRITE-AUDIT-LOG THRU 2500-EXIT.
+002010 2000-EXIT.
+002020     EXIT.
+002030
+002040*----------------------------------------------------------*
+002050*  2050-LOAD-CUSTOMER-ACCOUNTS - SCAN THE ACCOUNT MASTER FOR
+002060*  EVERY ACCOUNT BELONGING TO THE IDENTIFIED CUSTOMER
+002070*----------------------------------------------------------*
+002080 2050-LOAD-CUSTOMER-ACCOUNTS.
+002090     MOVE ZEROS TO ACCT-NUMBER.
+002100     START ACCOUNT-MASTER KEY IS NOT LESS THAN ACCT-NUMBER
+002110         INVALID KEY
+002120             SET ACCT-EOF TO TRUE
+002130     END-START.
+002140
+002150     IF NOT ACCT-EOF
+002160         PERFORM 2055-SCAN-NEXT-ACCOUNT THRU 2055-EXIT
+002170             UNTIL ACCT-EOF OR WS-ACCOUNT-COUNT = 10
+002180     END-IF.
+002190 2050-EXIT.
+002200     EXIT.
+002210
+002220*----------------------------------------------------------*
+002230*  2055-SCAN-NEXT-ACCOUNT - READ THE NEXT ACCOUNT AND KEEP IT
+002240*  IF IT BELONGS TO THE IDENTIFIED CUSTOMER
+002250*----------------------------------------------------------*
+002260 2055-SCAN-NEXT-ACCOUNT.
+002270     READ ACCOUNT-MASTER NEXT RECORD
+002280         AT END
+002290             SET ACCT-EOF TO TRUE
+002300     END-READ.
+002310     IF NOT ACCT-EOF
+002320         IF ACCT-CUST-NUMBER = WS-CUST-NUMBER-FOR-LOOKUP
+002330             ADD 1 TO WS-ACCOUNT-COUNT
+002340             MOVE ACCT-NUMBER
+002350                 TO WS-TBL-ACCT-NUMBER(WS-ACCOUNT-COUNT)
+002360             MOVE ACCT-BALANCE
+002370                 TO WS-TBL-BALANCE(WS-ACCOUNT-COUNT)
+002380         END-IF
+002390     END-IF.
+002400 2055-EXIT.
+002410     EXIT.
+002420
+002430*----------------------------------------------------------*
+002440*  2060-DISPLAY-ONE-ACCOUNT - PRINT ONE LINE OF THE ACCOUNT
+002450*  LIST
+002460*----------------------------------------------------------*
+002470 2060-DISPLAY-ONE-ACCOUNT.
+002480     DISPLAY WS-ACCT-IDX ") COMPTE NUMERO "
+002490         WS-TBL-ACCT-NUMBER(WS-ACCT-IDX) " - SOLDE "
+002500         WS-TBL-BALANCE(WS-ACCT-IDX).
+002510 2060-EXIT.
+002520     EXIT.
+002530
+002540*----------------------------------------------------------*
+002550*  2500-WRITE-AUDIT-LOG - RECORD THIS INQUIRY FOR COMPLIANCE
+002560*----------------------------------------------------------*
+002570 2500-WRITE-AUDIT-LOG.
+002580     OPEN EXTEND AUDIT-LOG.
+002590     IF WS-AUDIT-FILE-NOT-FOUND
+002600         OPEN OUTPUT AUDIT-LOG
+002610     END-IF.
+002620     IF NOT WS-AUDIT-FILE-OK
+002630         DISPLAY "SOLDE: UNABLE TO OPEN AUDIT LOG, STATUS = "
+002640             WS-AUDIT-FILE-STATUS
+002650         GO TO 2500-EXIT
+002660     END-IF.
+002670
+002680     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+002690     ACCEPT WS-NOW FROM TIME.
+002700
+002710     MOVE WS-TODAY TO AUDIT-DATE.
+002720     MOVE WS-NOW TO AUDIT-TIME.
+002730     MOVE WS-CUST-NAME-FOR-LOG TO AUDIT-CUST-NAME.
+002740     MOVE ACCT-NUMBER TO AUDIT-ACCT-NUMBER.
+002750     MOVE ACCT-BALANCE TO AUDIT-BALANCE-SHOWN.
+002760     WRITE AUDIT-RECORD.
+002770
+002780     CLOSE AUDIT-LOG.
+002790 2500-EXIT.
+002800     EXIT.
+002810
+002820*----------------------------------------------------------*
+002830*  9000-TERMINATE - CLOSE FILES BEFORE STOP RUN
+002840*----------------------------------------------------------*
+002850 9000-TERMINATE.
+002860     IF ACCT-FILE-IS-OPEN
+002870         CLOSE ACCOUNT-MASTER
+002880     END-IF.
+002890 9000-EXIT.
+002900     EXIT.
