@@ -0,0 +1,24 @@
+000010
+000020*----------------------------------------------------------*
+000030*  ACCTREC.CPY
+000040*----------------------------------------------------------*
+000050*  MODIFICATION HISTORY
+000060*----------------------------------------------------------*
+000070*  DATE       INIT  DESCRIPTION
+000080*  2026-08-09 LGL   ORIGINAL COPYBOOK - SHARED ACCOUNT RECORD
+000090*                   LAYOUT FOR THE ACCOUNT MASTER FILE, USED
+000100*                   BY Solde AND HelloWorld SO BOTH PROGRAMS
+000110*                   AGREE ON WHAT AN ACCOUNT LOOKS LIKE.
+000115*  2026-08-09 LGL   ADDED ACCT-CUST-NUMBER SO ACCOUNTS ARE TIED
+000116*                   TO THEIR OWNER BY THE CUSTOMER MASTER'S KEY
+000117*                   INSTEAD OF A TEXT MATCH ON THE HOLDER NAME.
+000120*----------------------------------------------------------*
+000130 01  ACCT-RECORD.
+000140     05  ACCT-NUMBER               PIC 9(06).
+000145     05  ACCT-CUST-NUMBER          PIC 9(06).
+000150     05  ACCT-HOLDER-NAME          PIC X(30).
+000160     05  ACCT-BALANCE              PIC S9(4).
+000170     05  ACCT-STATUS               PIC X(01).
+000180         88  ACCT-STATUS-ACTIVE        VALUE "A".
+000190         88  ACCT-STATUS-CLOSED        VALUE "C".
+000200     05  ACCT-LAST-UPDATED         PIC 9(08).
