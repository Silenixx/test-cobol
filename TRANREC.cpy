@@ -0,0 +1,16 @@
+000010
+000020*----------------------------------------------------------*
+000030*  TRANREC.CPY
+000040*----------------------------------------------------------*
+000050*  MODIFICATION HISTORY
+000060*----------------------------------------------------------*
+000070*  DATE       INIT  DESCRIPTION
+000080*  2026-08-09 LGL   ORIGINAL COPYBOOK - ONE DEBIT/CREDIT
+000090*                   TRANSACTION RECORD FOR POSTTRAN.
+000100*----------------------------------------------------------*
+000110 01  TRAN-RECORD.
+000120     05  TRAN-ACCOUNT-NUMBER       PIC 9(06).
+000130     05  TRAN-TYPE                 PIC X(01).
+000140         88  TRAN-TYPE-DEBIT           VALUE "D".
+000150         88  TRAN-TYPE-CREDIT          VALUE "C".
+000160     05  TRAN-AMOUNT                PIC 9(04).
