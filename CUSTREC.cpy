@@ -0,0 +1,17 @@
+000010
+000020*----------------------------------------------------------*
+000030*  CUSTREC.CPY
+000040*----------------------------------------------------------*
+000050*  MODIFICATION HISTORY
+000060*----------------------------------------------------------*
+000070*  DATE       INIT  DESCRIPTION
+000080*  2026-08-09 LGL   ORIGINAL COPYBOOK - CUSTOMER MASTER RECORD,
+000090*                   KEYED BY NAME SO HelloWorld CAN VALIDATE
+000100*                   WHAT WAS TYPED IN AT THE ACCEPT.
+000110*----------------------------------------------------------*
+000120 01  CUST-RECORD.
+000130     05  CUST-NAME                 PIC X(30).
+000140     05  CUST-NUMBER               PIC 9(06).
+000150     05  CUST-STATUS               PIC X(01).
+000160         88  CUST-STATUS-ACTIVE        VALUE "A".
+000170         88  CUST-STATUS-CLOSED        VALUE "C".
