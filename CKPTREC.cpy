@@ -0,0 +1,25 @@
+000010
+000020*----------------------------------------------------------*
+000030*  CKPTREC.CPY
+000040*----------------------------------------------------------*
+000050*  MODIFICATION HISTORY
+000060*----------------------------------------------------------*
+000070*  DATE       INIT  DESCRIPTION
+000080*  2026-08-09 LGL   ORIGINAL COPYBOOK - CHECKPOINT RECORD FOR
+000090*                   THE DAILYRUN JOB STREAM. WRITTEN BY THE
+000100*                   IDENTIFICATION STEP, READ BY DAILYRUN ON
+000110*                   RESTART TO DECIDE WHERE TO RESUME.
+000115*  2026-08-09 LGL   ADDED CKPT-STEP-POSTED SO DAILYRUN CAN TELL
+000116*                   A RESTART THAT POSTING ALREADY SUCCEEDED
+000117*                   FROM ONE THAT ONLY GOT PAST IDENTIFICATION,
+000118*                   AND CKPT-CUST-NUMBER SO THE ACCOUNT SELECTED
+000119*                   IN HelloWorld CAN BE RE-VERIFIED BY KEY
+000121*                   RATHER THAN BY THE CUSTOMER'S NAME TEXT.
+000122*----------------------------------------------------------*
+000130 01  CKPT-RECORD.
+000140     05  CKPT-STEP                 PIC X(01).
+000150         88  CKPT-STEP-IDENT-DONE      VALUE "1".
+000155         88  CKPT-STEP-POSTED          VALUE "2".
+000160     05  CKPT-CUST-NAME            PIC X(30).
+000165     05  CKPT-CUST-NUMBER          PIC 9(06).
+000170     05  CKPT-ACCT-NUMBER          PIC 9(06).
