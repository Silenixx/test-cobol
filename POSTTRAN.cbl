@@ -0,0 +1,239 @@
+000010
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. POSTTRAN.
+000040 AUTHOR. Lukas.
+000050 INSTALLATION. RETAIL-BANKING-BATCH.
+000060 DATE-WRITTEN. 2026-08-09.
+000070 DATE-COMPILED.
+000080*----------------------------------------------------------*
+000090*  MODIFICATION HISTORY
+000100*----------------------------------------------------------*
+000110*  DATE       INIT  DESCRIPTION
+000120*  2026-08-09 LGL   ORIGINAL PROGRAM - APPLY A BATCH OF
+000130*                   DEBIT/CREDIT TRANSACTIONS TO THE ACCOUNT
+000140*                   MASTER SO Solde REFLECTS REAL ACTIVITY
+000150*                   INSTEAD OF A FIXED BALANCE.
+000160*  2026-08-09 LGL   ADDED A RANGE CHECK AGAINST THE PIC S9(4)
+000170*                   LIMITS OF ACCT-BALANCE BEFORE POSTING;
+000180*                   OUT-OF-RANGE TRANSACTIONS ARE REJECTED AND
+000190*                   WRITTEN TO THE EXCEPTION REPORT INSTEAD OF
+000200*                   BEING APPLIED.
+000210*  2026-08-09 LGL   USES GOBACK INSTEAD OF STOP RUN SO THIS
+000220*                   PROGRAM CAN BE CALLED FROM THE DAILYRUN
+000230*                   JOB STREAM AS WELL AS RUN STANDALONE.
+000240*----------------------------------------------------------*
+000250
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS RANDOM
+000320         RECORD KEY IS ACCT-NUMBER
+000330         FILE STATUS IS WS-ACCT-FILE-STATUS.
+000340
+000350     SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS WS-TRAN-FILE-STATUS.
+000380
+000390     SELECT EXCEPTION-REPORT ASSIGN TO "EXCPRPT"
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS WS-EXCP-FILE-STATUS.
+000420
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  ACCOUNT-MASTER
+000460     LABEL RECORDS ARE STANDARD.
+000470     COPY ACCTREC.
+000480
+000490 FD  TRANSACTION-FILE
+000500     LABEL RECORDS ARE STANDARD.
+000510     COPY TRANREC.
+000520
+000530 FD  EXCEPTION-REPORT
+000540     LABEL RECORDS ARE STANDARD.
+000550 01  EXCP-RECORD.
+000560     05  EXCP-ACCOUNT-NUMBER           PIC 9(06).
+000570     05  FILLER                        PIC X(02) VALUE SPACES.
+000580     05  EXCP-TRAN-TYPE                PIC X(01).
+000590     05  FILLER                        PIC X(02) VALUE SPACES.
+000600     05  EXCP-TRAN-AMOUNT              PIC 9(04).
+000610     05  FILLER                        PIC X(02) VALUE SPACES.
+000620     05  EXCP-ATTEMPTED-BALANCE        PIC S9(06).
+000630     05  FILLER                        PIC X(02) VALUE SPACES.
+000640     05  EXCP-REASON                   PIC X(30).
+000650
+000660 WORKING-STORAGE SECTION.
+000670 77  WS-ACCT-FILE-STATUS           PIC X(02).
+000680     88  WS-ACCT-FILE-OK               VALUE "00".
+000690
+000700 77  WS-TRAN-FILE-STATUS           PIC X(02).
+000710     88  WS-TRAN-FILE-OK               VALUE "00".
+000720
+000730 77  WS-EXCP-FILE-STATUS           PIC X(02).
+000740     88  WS-EXCP-FILE-OK               VALUE "00".
+000750
+000760 77  WS-ACCT-FILE-OPEN-SW          PIC X(01) VALUE "N".
+000770     88  ACCT-FILE-IS-OPEN             VALUE "Y".
+000780
+000790 77  WS-TRAN-FILE-OPEN-SW          PIC X(01) VALUE "N".
+000800     88  TRAN-FILE-IS-OPEN             VALUE "Y".
+000810
+000820 77  WS-EXCP-FILE-OPEN-SW          PIC X(01) VALUE "N".
+000830     88  EXCP-FILE-IS-OPEN             VALUE "Y".
+000840
+000850 77  WS-TRAN-EOF-SW                PIC X(01) VALUE "N".
+000860     88  TRAN-EOF                      VALUE "Y".
+000870
+000880 77  WS-TODAY                      PIC 9(08).
+000890
+000900 77  WS-NEW-BALANCE                PIC S9(06).
+000910
+000920 77  WS-TRAN-COUNT                 PIC 9(05) COMP VALUE ZERO.
+000930 77  WS-REJECT-COUNT               PIC 9(05) COMP VALUE ZERO.
+000940
+000950 77  WS-MAX-BALANCE                PIC S9(06) VALUE +9999.
+000960 77  WS-MIN-BALANCE                PIC S9(06) VALUE -9999.
+000970
+000980 PROCEDURE DIVISION.
+000990
+001000*----------------------------------------------------------*
+001010*  0000-MAINLINE
+001020*----------------------------------------------------------*
+001030 0000-MAINLINE.
+001040     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001050
+001060     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+001070         UNTIL TRAN-EOF.
+001080
+001090     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001100     GOBACK.
+001110
+001120*----------------------------------------------------------*
+001130*  1000-INITIALIZE - OPEN FILES AND PRIME THE FIRST READ
+001140*----------------------------------------------------------*
+001150 1000-INITIALIZE.
+001160     OPEN I-O ACCOUNT-MASTER.
+001170     IF NOT WS-ACCT-FILE-OK
+001180         DISPLAY "POSTTRAN: UNABLE TO OPEN ACCOUNT MASTER, "
+001190             "STATUS = " WS-ACCT-FILE-STATUS
+001200         SET TRAN-EOF TO TRUE
+001210         GO TO 1000-EXIT
+001220     END-IF.
+001230     SET ACCT-FILE-IS-OPEN TO TRUE.
+001240
+001250     OPEN INPUT TRANSACTION-FILE.
+001260     IF NOT WS-TRAN-FILE-OK
+001270         DISPLAY "POSTTRAN: UNABLE TO OPEN TRANSACTION FILE, "
+001280             "STATUS = " WS-TRAN-FILE-STATUS
+001290         SET TRAN-EOF TO TRUE
+001300         GO TO 1000-EXIT
+001310     END-IF.
+001320     SET TRAN-FILE-IS-OPEN TO TRUE.
+001330
+001340     OPEN OUTPUT EXCEPTION-REPORT.
+001350     IF NOT WS-EXCP-FILE-OK
+001360         DISPLAY "POSTTRAN: UNABLE TO OPEN EXCEPTION REPORT, "
+001370             "STATUS = " WS-EXCP-FILE-STATUS
+001380         SET TRAN-EOF TO TRUE
+001390         GO TO 1000-EXIT
+001400     END-IF.
+001410     SET EXCP-FILE-IS-OPEN TO TRUE.
+001420
+001430     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+001440
+001450     PERFORM 8000-READ-TRANSACTION THRU 8000-EXIT.
+001460 1000-EXIT.
+001470     EXIT.
+001480
+001490*----------------------------------------------------------*
+001500*  2000-PROCESS-TRANSACTION - APPLY ONE TRANSACTION TO THE
+001510*  MATCHING ACCOUNT AND READ THE NEXT ONE
+001520*----------------------------------------------------------*
+001530 2000-PROCESS-TRANSACTION.
+001540     ADD 1 TO WS-TRAN-COUNT.
+001550
+001560     MOVE TRAN-ACCOUNT-NUMBER TO ACCT-NUMBER.
+001570     READ ACCOUNT-MASTER
+001580         INVALID KEY
+001590             DISPLAY "POSTTRAN: NO ACCOUNT FOUND FOR "
+001600                 TRAN-ACCOUNT-NUMBER
+001610             ADD 1 TO WS-REJECT-COUNT
+001620             GO TO 2000-READ-NEXT
+001630     END-READ.
+001640
+001650     IF TRAN-TYPE-CREDIT
+001660         COMPUTE WS-NEW-BALANCE = ACCT-BALANCE + TRAN-AMOUNT
+001670     ELSE
+001680         COMPUTE WS-NEW-BALANCE = ACCT-BALANCE - TRAN-AMOUNT
+001690     END-IF.
+001700
+001710     IF WS-NEW-BALANCE > WS-MAX-BALANCE
+001720        OR WS-NEW-BALANCE < WS-MIN-BALANCE
+001730         PERFORM 3000-WRITE-EXCEPTION THRU 3000-EXIT
+001740         ADD 1 TO WS-REJECT-COUNT
+001750         GO TO 2000-READ-NEXT
+001760     END-IF.
+001770
+001780     MOVE WS-NEW-BALANCE TO ACCT-BALANCE.
+001790     MOVE WS-TODAY TO ACCT-LAST-UPDATED.
+001800
+001810     REWRITE ACCT-RECORD
+001820         INVALID KEY
+001830             DISPLAY "POSTTRAN: REWRITE FAILED FOR ACCOUNT "
+001840                 ACCT-NUMBER
+001850             ADD 1 TO WS-REJECT-COUNT
+001860     END-REWRITE.
+001870
+001880 2000-READ-NEXT.
+001890     PERFORM 8000-READ-TRANSACTION THRU 8000-EXIT.
+001900 2000-EXIT.
+001910     EXIT.
+001920
+001930*----------------------------------------------------------*
+001940*  3000-WRITE-EXCEPTION - LOG A TRANSACTION THAT WOULD PUSH
+001950*  THE BALANCE PAST THE PIC S9(4) RANGE
+001960*----------------------------------------------------------*
+001970 3000-WRITE-EXCEPTION.
+001980     MOVE TRAN-ACCOUNT-NUMBER TO EXCP-ACCOUNT-NUMBER.
+001990     MOVE TRAN-TYPE TO EXCP-TRAN-TYPE.
+002000     MOVE TRAN-AMOUNT TO EXCP-TRAN-AMOUNT.
+002010     MOVE WS-NEW-BALANCE TO EXCP-ATTEMPTED-BALANCE.
+002020     MOVE "BALANCE OUT OF RANGE FOR PIC S9(4)" TO EXCP-REASON.
+002030     WRITE EXCP-RECORD.
+002040
+002050     DISPLAY "POSTTRAN: REJECTED TRANSACTION FOR ACCOUNT "
+002060         TRAN-ACCOUNT-NUMBER " - ATTEMPTED BALANCE "
+002070         WS-NEW-BALANCE " OUT OF RANGE".
+002080 3000-EXIT.
+002090     EXIT.
+002100
+002110*----------------------------------------------------------*
+002120*  8000-READ-TRANSACTION - READ THE NEXT TRANSACTION RECORD
+002130*----------------------------------------------------------*
+002140 8000-READ-TRANSACTION.
+002150     READ TRANSACTION-FILE
+002160         AT END
+002170             SET TRAN-EOF TO TRUE
+002180     END-READ.
+002190 8000-EXIT.
+002200     EXIT.
+002210
+002220*----------------------------------------------------------*
+002230*  9000-TERMINATE - CLOSE FILES AND REPORT THE RUN TOTALS
+002240*----------------------------------------------------------*
+002250 9000-TERMINATE.
+002260     IF ACCT-FILE-IS-OPEN
+002270         CLOSE ACCOUNT-MASTER
+002280     END-IF.
+002290     IF TRAN-FILE-IS-OPEN
+002300         CLOSE TRANSACTION-FILE
+002310     END-IF.
+002320     IF EXCP-FILE-IS-OPEN
+002330         CLOSE EXCEPTION-REPORT
+002340     END-IF.
+002350
+002360     DISPLAY "POSTTRAN: " WS-TRAN-COUNT " TRANSACTION(S) READ, "
+002370         WS-REJECT-COUNT " REJECTED.".
+002380 9000-EXIT.
+002390     EXIT.
