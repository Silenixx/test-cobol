@@ -0,0 +1,149 @@
+000010
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. DAILYRUN.
+000040 AUTHOR. Lukas.
+000050 INSTALLATION. RETAIL-BANKING-BATCH.
+000060 DATE-WRITTEN. 2026-08-09.
+000070 DATE-COMPILED.
+000080*----------------------------------------------------------*
+000090*  MODIFICATION HISTORY
+000100*----------------------------------------------------------*
+000110*  DATE       INIT  DESCRIPTION
+000120*  2026-08-09 LGL   ORIGINAL PROGRAM - CHAINS THE CUSTOMER
+000130*                   IDENTIFICATION (HelloWorld), TRANSACTION
+000140*                   POSTING (POSTTRAN) AND BALANCE LOOKUP
+000150*                   (Solde) STEPS INTO ONE JOB, WITH A
+000160*                   CHECKPOINT AFTER IDENTIFICATION SO A
+000170*                   RESTART SKIPS STRAIGHT TO POSTING INSTEAD
+000180*                   OF RE-RUNNING THE WHOLE JOB.
+000185*  2026-08-09 LGL   THE CHECKPOINT NOW ALSO RECORDS WHEN POSTING
+000186*                   HAS COMPLETED. A RESTART AFTER POSTING BUT
+000187*                   BEFORE THE BALANCE LOOKUP STEP FINISHED NOW
+000188*                   SKIPS POSTTRAN AS WELL AS HelloWorld, SO A
+000189*                   TRANSACTION BATCH CAN NEVER BE APPLIED TWICE.
+000190*----------------------------------------------------------*
+000200
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000250         ORGANIZATION IS SEQUENTIAL
+000260         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000270
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  CHECKPOINT-FILE
+000310     LABEL RECORDS ARE STANDARD.
+000320     COPY CKPTREC.
+000330
+000340 WORKING-STORAGE SECTION.
+000350 77  WS-CKPT-FILE-STATUS           PIC X(02).
+000360     88  WS-CKPT-FILE-OK               VALUE "00".
+000370
+000380 77  WS-RESTART-SW                 PIC X(01) VALUE "N".
+000390     88  RESTARTING-AFTER-IDENT         VALUE "Y".
+000395
+000396 77  WS-RESTART-POST-SW            PIC X(01) VALUE "N".
+000397     88  RESTARTING-AFTER-POST          VALUE "Y".
+000400
+000410 PROCEDURE DIVISION.
+000420
+000430*----------------------------------------------------------*
+000440*  0000-MAINLINE
+000450*----------------------------------------------------------*
+000460 0000-MAINLINE.
+000470     PERFORM 1000-CHECK-RESTART THRU 1000-EXIT.
+000480
+000490     IF NOT RESTARTING-AFTER-IDENT
+000500         DISPLAY "DAILYRUN: IDENTIFICATION STEP"
+000510         CALL "HelloWorld"
+000520     END-IF.
+000530
+000535     IF NOT RESTARTING-AFTER-POST
+000540         DISPLAY "DAILYRUN: POSTING STEP"
+000545         CALL "POSTTRAN"
+000550         PERFORM 1600-MARK-POSTED THRU 1600-EXIT
+000555     END-IF.
+000560
+000570     DISPLAY "DAILYRUN: BALANCE LOOKUP STEP".
+000580     CALL "Solde".
+000590
+000600     PERFORM 2000-RESET-CHECKPOINT THRU 2000-EXIT.
+000610     STOP RUN.
+000620
+000630*----------------------------------------------------------*
+000640*  1000-CHECK-RESTART - LOOK FOR A CHECKPOINT LEFT BY A
+000650*  PRIOR RUN; IF IDENTIFICATION IS ALREADY DONE, SKIP IT
+000660*----------------------------------------------------------*
+000670 1000-CHECK-RESTART.
+000680     OPEN INPUT CHECKPOINT-FILE.
+000690     IF NOT WS-CKPT-FILE-OK
+000700         GO TO 1000-EXIT
+000710     END-IF.
+000720
+000730     READ CHECKPOINT-FILE
+000740         AT END
+000750             GO TO 1000-CLOSE
+000760     END-READ.
+000770
+000780     IF CKPT-STEP-POSTED
+000790         SET RESTARTING-AFTER-IDENT TO TRUE
+000795         SET RESTARTING-AFTER-POST TO TRUE
+000800         DISPLAY "DAILYRUN: RESTARTING AFTER POSTING FOR "
+000805             CKPT-CUST-NAME
+000810     ELSE
+000811         IF CKPT-STEP-IDENT-DONE
+000812             SET RESTARTING-AFTER-IDENT TO TRUE
+000813             DISPLAY "DAILYRUN: RESTARTING AFTER IDENTIFICATION "
+000814                 "FOR " CKPT-CUST-NAME
+000815         END-IF
+000820     END-IF.
+000830
+000840 1000-CLOSE.
+000850     CLOSE CHECKPOINT-FILE.
+000860 1000-EXIT.
+000870     EXIT.
+000880
+000885*----------------------------------------------------------*
+000886*  1600-MARK-POSTED - RECORD THAT POSTING HAS COMPLETED SO A
+000887*  RESTART DOESN'T APPLY THE TRANSACTION BATCH A SECOND TIME
+000888*----------------------------------------------------------*
+000889 1600-MARK-POSTED.
+000890     OPEN INPUT CHECKPOINT-FILE.
+000891     IF NOT WS-CKPT-FILE-OK
+000892         DISPLAY "DAILYRUN: UNABLE TO OPEN CHECKPOINT FILE TO "
+000893             "MARK POSTING DONE, STATUS = " WS-CKPT-FILE-STATUS
+000894         GO TO 1600-EXIT
+000895     END-IF.
+000896
+000897     READ CHECKPOINT-FILE
+000898         AT END
+000899             CLOSE CHECKPOINT-FILE
+000900             GO TO 1600-EXIT
+000901     END-READ.
+000902     CLOSE CHECKPOINT-FILE.
+000902
+000903     OPEN OUTPUT CHECKPOINT-FILE.
+000904     IF NOT WS-CKPT-FILE-OK
+000905         DISPLAY "DAILYRUN: UNABLE TO REOPEN CHECKPOINT FILE TO "
+000906             "MARK POSTING DONE, STATUS = " WS-CKPT-FILE-STATUS
+000907         GO TO 1600-EXIT
+000908     END-IF.
+000909
+000910     SET CKPT-STEP-POSTED TO TRUE.
+000911     WRITE CKPT-RECORD.
+000912     CLOSE CHECKPOINT-FILE.
+000913 1600-EXIT.
+000914     EXIT.
+000915
+000916*----------------------------------------------------------*
+000917*  2000-RESET-CHECKPOINT - CLEAR THE CHECKPOINT AFTER A
+000918*  SUCCESSFUL RUN SO TOMORROW'S JOB STARTS FRESH
+000919*----------------------------------------------------------*
+000920 2000-RESET-CHECKPOINT.
+000940     OPEN OUTPUT CHECKPOINT-FILE.
+000950     IF WS-CKPT-FILE-OK
+000960         CLOSE CHECKPOINT-FILE
+000970     END-IF.
+000980 2000-EXIT.
+000990     EXIT.
