@@ -0,0 +1,16 @@
+000010
+000020*----------------------------------------------------------*
+000030*  GLFEEDREC.CPY
+000040*----------------------------------------------------------*
+000050*  MODIFICATION HISTORY
+000060*----------------------------------------------------------*
+000070*  DATE       INIT  DESCRIPTION
+000080*  2026-08-09 LGL   ORIGINAL COPYBOOK - FIXED-WIDTH FEED
+000090*                   RECORD FOR THE GENERAL LEDGER INTERFACE,
+000100*                   WRITTEN BY GLEXTRT.
+000110*----------------------------------------------------------*
+000120 01  GLF-RECORD.
+000130     05  GLF-ACCOUNT-NUMBER        PIC 9(06).
+000140     05  GLF-HOLDER-NAME           PIC X(30).
+000150     05  GLF-BALANCE               PIC S9(4).
+000160     05  GLF-AS-OF-DATE            PIC 9(08).
