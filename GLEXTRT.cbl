@@ -0,0 +1,143 @@
+000010
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. GLEXTRT.
+000040 AUTHOR. Lukas.
+000050 INSTALLATION. RETAIL-BANKING-BATCH.
+000060 DATE-WRITTEN. 2026-08-09.
+000070 DATE-COMPILED.
+000080*----------------------------------------------------------*
+000090*  MODIFICATION HISTORY
+000100*----------------------------------------------------------*
+000110*  DATE       INIT  DESCRIPTION
+000120*  2026-08-09 LGL   ORIGINAL PROGRAM - NIGHTLY EXTRACT OF THE
+000130*                   FULL ACCOUNT MASTER TO A FIXED-WIDTH FEED
+000140*                   FILE FOR THE GENERAL LEDGER INTERFACE.
+000150*----------------------------------------------------------*
+000160
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+000210         ORGANIZATION IS INDEXED
+000220         ACCESS MODE IS SEQUENTIAL
+000230         RECORD KEY IS ACCT-NUMBER
+000240         FILE STATUS IS WS-ACCT-FILE-STATUS.
+000250
+000260     SELECT GL-FEED ASSIGN TO "GLFEED"
+000270         ORGANIZATION IS SEQUENTIAL
+000280         FILE STATUS IS WS-GLF-FILE-STATUS.
+000290
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  ACCOUNT-MASTER
+000330     LABEL RECORDS ARE STANDARD.
+000340     COPY ACCTREC.
+000350
+000360 FD  GL-FEED
+000370     LABEL RECORDS ARE STANDARD.
+000380     COPY GLFEEDREC.
+000390
+000400 WORKING-STORAGE SECTION.
+000410 77  WS-ACCT-FILE-STATUS           PIC X(02).
+000420     88  WS-ACCT-FILE-OK               VALUE "00".
+000430
+000440 77  WS-GLF-FILE-STATUS            PIC X(02).
+000450     88  WS-GLF-FILE-OK                VALUE "00".
+000460
+000470 77  WS-ACCT-FILE-OPEN-SW          PIC X(01) VALUE "N".
+000480     88  ACCT-FILE-IS-OPEN             VALUE "Y".
+000490
+000500 77  WS-GLF-FILE-OPEN-SW           PIC X(01) VALUE "N".
+000510     88  GLF-FILE-IS-OPEN              VALUE "Y".
+000520
+000530 77  WS-ACCT-EOF-SW                PIC X(01) VALUE "N".
+000540     88  ACCT-EOF                      VALUE "Y".
+000550
+000560 77  WS-TODAY                      PIC 9(08).
+000570 77  WS-EXTRACT-COUNT              PIC 9(05) COMP VALUE ZERO.
+000580
+000590 PROCEDURE DIVISION.
+000600
+000610*----------------------------------------------------------*
+000620*  0000-MAINLINE
+000630*----------------------------------------------------------*
+000640 0000-MAINLINE.
+000650     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000660
+000670     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+000680         UNTIL ACCT-EOF.
+000690
+000700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000710     STOP RUN.
+000720
+000730*----------------------------------------------------------*
+000740*  1000-INITIALIZE - OPEN FILES, ESTABLISH THE AS-OF DATE AND
+000750*  PRIME THE FIRST READ
+000760*----------------------------------------------------------*
+000770 1000-INITIALIZE.
+000780     OPEN INPUT ACCOUNT-MASTER.
+000790     IF NOT WS-ACCT-FILE-OK
+000800         DISPLAY "GLEXTRT: UNABLE TO OPEN ACCOUNT MASTER, "
+000810             "STATUS = " WS-ACCT-FILE-STATUS
+000820         SET ACCT-EOF TO TRUE
+000830         GO TO 1000-EXIT
+000840     END-IF.
+000850     SET ACCT-FILE-IS-OPEN TO TRUE.
+000860
+000870     OPEN OUTPUT GL-FEED.
+000880     IF NOT WS-GLF-FILE-OK
+000890         DISPLAY "GLEXTRT: UNABLE TO OPEN GL FEED FILE, "
+000900             "STATUS = " WS-GLF-FILE-STATUS
+000910         SET ACCT-EOF TO TRUE
+000920         GO TO 1000-EXIT
+000930     END-IF.
+000940     SET GLF-FILE-IS-OPEN TO TRUE.
+000950
+000960     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+000970
+000980     PERFORM 8000-READ-ACCOUNT THRU 8000-EXIT.
+000990 1000-EXIT.
+001000     EXIT.
+001010
+001020*----------------------------------------------------------*
+001030*  2000-PROCESS-ACCOUNT - WRITE ONE FEED RECORD FOR THE
+001040*  CURRENT ACCOUNT AND READ THE NEXT ONE
+001050*----------------------------------------------------------*
+001060 2000-PROCESS-ACCOUNT.
+001070     MOVE ACCT-NUMBER TO GLF-ACCOUNT-NUMBER.
+001080     MOVE ACCT-HOLDER-NAME TO GLF-HOLDER-NAME.
+001090     MOVE ACCT-BALANCE TO GLF-BALANCE.
+001100     MOVE WS-TODAY TO GLF-AS-OF-DATE.
+001110     WRITE GLF-RECORD.
+001120     ADD 1 TO WS-EXTRACT-COUNT.
+001130
+001140     PERFORM 8000-READ-ACCOUNT THRU 8000-EXIT.
+001150 2000-EXIT.
+001160     EXIT.
+001170
+001180*----------------------------------------------------------*
+001190*  8000-READ-ACCOUNT - READ THE NEXT ACCOUNT MASTER RECORD
+001200*----------------------------------------------------------*
+001210 8000-READ-ACCOUNT.
+001220     READ ACCOUNT-MASTER
+001230         AT END
+001240             SET ACCT-EOF TO TRUE
+001250     END-READ.
+001260 8000-EXIT.
+001270     EXIT.
+001280
+001290*----------------------------------------------------------*
+001300*  9000-TERMINATE - CLOSE FILES AND REPORT THE RUN TOTAL
+001310*----------------------------------------------------------*
+001320 9000-TERMINATE.
+001330     IF ACCT-FILE-IS-OPEN
+001340         CLOSE ACCOUNT-MASTER
+001350     END-IF.
+001360     IF GLF-FILE-IS-OPEN
+001370         CLOSE GL-FEED
+001380     END-IF.
+001390
+001400     DISPLAY "GLEXTRT: " WS-EXTRACT-COUNT
+001410         " ACCOUNT(S) EXTRACTED TO THE GL FEED.".
+001420 9000-EXIT.
+001430     EXIT.
