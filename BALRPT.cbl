@@ -0,0 +1,206 @@
+000010
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. BALRPT.
+000040 AUTHOR. Lukas.
+000050 INSTALLATION. RETAIL-BANKING-BATCH.
+000060 DATE-WRITTEN. 2026-08-09.
+000070 DATE-COMPILED.
+000080*----------------------------------------------------------*
+000090*  MODIFICATION HISTORY
+000100*----------------------------------------------------------*
+000110*  DATE       INIT  DESCRIPTION
+000120*  2026-08-09 LGL   ORIGINAL PROGRAM - PRINT AN END-OF-DAY
+000130*                   BALANCE LISTING FOR EVERY ACCOUNT, WITH
+000140*                   PAGE HEADERS AND PAGE BREAKS, INSTEAD OF
+000150*                   RUNNING Solde BY HAND FOR ONE ACCOUNT.
+000160*----------------------------------------------------------*
+000170
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+000220         ORGANIZATION IS INDEXED
+000230         ACCESS MODE IS SEQUENTIAL
+000240         RECORD KEY IS ACCT-NUMBER
+000250         FILE STATUS IS WS-ACCT-FILE-STATUS.
+000260
+000270     SELECT BALANCE-REPORT ASSIGN TO "BALRPT"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-RPT-FILE-STATUS.
+000300
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  ACCOUNT-MASTER
+000340     LABEL RECORDS ARE STANDARD.
+000350     COPY ACCTREC.
+000360
+000370 FD  BALANCE-REPORT
+000380     LABEL RECORDS ARE STANDARD.
+000390 01  RPT-LINE                      PIC X(80).
+000400
+000410 WORKING-STORAGE SECTION.
+000420 77  WS-ACCT-FILE-STATUS           PIC X(02).
+000430     88  WS-ACCT-FILE-OK               VALUE "00".
+000440
+000450 77  WS-RPT-FILE-STATUS            PIC X(02).
+000460     88  WS-RPT-FILE-OK                VALUE "00".
+000470
+000480 77  WS-ACCT-FILE-OPEN-SW          PIC X(01) VALUE "N".
+000490     88  ACCT-FILE-IS-OPEN             VALUE "Y".
+000500
+000510 77  WS-RPT-FILE-OPEN-SW           PIC X(01) VALUE "N".
+000520     88  RPT-FILE-IS-OPEN              VALUE "Y".
+000530
+000540 77  WS-ACCT-EOF-SW                PIC X(01) VALUE "N".
+000550     88  ACCT-EOF                      VALUE "Y".
+000560
+000570 77  WS-LINE-COUNT                 PIC 9(03) COMP VALUE ZERO.
+000580 77  WS-LINES-PER-PAGE             PIC 9(03) COMP VALUE 60.
+000590 77  WS-PAGE-COUNT                 PIC 9(03) COMP VALUE 1.
+000600
+000610 01  WS-TODAY-GROUP.
+000620     05  WS-TODAY                  PIC 9(08).
+000630     05  WS-TODAY-R REDEFINES WS-TODAY.
+000640         10  WS-TODAY-YYYY             PIC 9(04).
+000650         10  WS-TODAY-MM                PIC 9(02).
+000660         10  WS-TODAY-DD                PIC 9(02).
+000670
+000680 01  WS-RUN-DATE-DISP.
+000690     05  WS-RDD-YYYY                PIC 9(04).
+000700     05  WS-RDD-DASH1               PIC X VALUE "-".
+000710     05  WS-RDD-MM                  PIC 9(02).
+000720     05  WS-RDD-DASH2               PIC X VALUE "-".
+000730     05  WS-RDD-DD                  PIC 9(02).
+000740
+000750 01  WS-REPORT-HEADER-1.
+000760     05  FILLER                PIC X(05) VALUE SPACES.
+000770     05  FILLER                PIC X(14) VALUE "LISTING DES".
+000780     05  FILLER                PIC X(08) VALUE "SOLDES".
+000790     05  FILLER                PIC X(05) VALUE SPACES.
+000800     05  HDR1-DATE             PIC X(10).
+000810     05  FILLER                PIC X(06) VALUE " PAGE ".
+000820     05  HDR1-PAGE             PIC ZZ9.
+000830
+000840 01  WS-REPORT-HEADER-2.
+000850     05  FILLER                PIC X(01) VALUE SPACE.
+000860     05  FILLER                PIC X(15) VALUE "NUMERO COMPTE".
+000870     05  FILLER                PIC X(30) VALUE "NOM DU TITULAIRE".
+000880     05  FILLER                PIC X(10) VALUE "SOLDE".
+000890
+000900 01  WS-DETAIL-LINE.
+000910     05  FILLER                    PIC X(01) VALUE SPACE.
+000920     05  DTL-ACCOUNT-NUMBER        PIC 9(06).
+000930     05  FILLER                    PIC X(09) VALUE SPACES.
+000940     05  DTL-HOLDER-NAME           PIC X(30).
+000950     05  FILLER                    PIC X(05) VALUE SPACES.
+000960     05  DTL-BALANCE               PIC -ZZZ9.
+000970
+000980 PROCEDURE DIVISION.
+000990
+001000*----------------------------------------------------------*
+001010*  0000-MAINLINE
+001020*----------------------------------------------------------*
+001030 0000-MAINLINE.
+001040     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001050
+001060     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+001070         UNTIL ACCT-EOF.
+001080
+001090     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001100     STOP RUN.
+001110
+001120*----------------------------------------------------------*
+001130*  1000-INITIALIZE - OPEN FILES, BUILD THE RUN DATE AND
+001140*  PRIME THE FIRST READ
+001150*----------------------------------------------------------*
+001160 1000-INITIALIZE.
+001170     OPEN INPUT ACCOUNT-MASTER.
+001180     IF NOT WS-ACCT-FILE-OK
+001190         DISPLAY "BALRPT: UNABLE TO OPEN ACCOUNT MASTER, "
+001200             "STATUS = " WS-ACCT-FILE-STATUS
+001210         SET ACCT-EOF TO TRUE
+001220         GO TO 1000-EXIT
+001230     END-IF.
+001240     SET ACCT-FILE-IS-OPEN TO TRUE.
+001250
+001260     OPEN OUTPUT BALANCE-REPORT.
+001270     IF NOT WS-RPT-FILE-OK
+001280         DISPLAY "BALRPT: UNABLE TO OPEN BALANCE REPORT, "
+001290             "STATUS = " WS-RPT-FILE-STATUS
+001300         SET ACCT-EOF TO TRUE
+001310         GO TO 1000-EXIT
+001320     END-IF.
+001330     SET RPT-FILE-IS-OPEN TO TRUE.
+001340
+001350     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+001360     MOVE WS-TODAY-YYYY TO WS-RDD-YYYY.
+001370     MOVE WS-TODAY-MM TO WS-RDD-MM.
+001380     MOVE WS-TODAY-DD TO WS-RDD-DD.
+001390
+001400     MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT.
+001410
+001420     PERFORM 8000-READ-ACCOUNT THRU 8000-EXIT.
+001430 1000-EXIT.
+001440     EXIT.
+001450
+001460*----------------------------------------------------------*
+001470*  2000-PROCESS-ACCOUNT - PRINT ONE DETAIL LINE, BREAKING TO
+001480*  A NEW PAGE WHEN THE CURRENT PAGE IS FULL
+001490*----------------------------------------------------------*
+001500 2000-PROCESS-ACCOUNT.
+001510     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001520         PERFORM 4000-WRITE-HEADERS THRU 4000-EXIT
+001530     END-IF.
+001540
+001550     MOVE ACCT-NUMBER TO DTL-ACCOUNT-NUMBER.
+001560     MOVE ACCT-HOLDER-NAME TO DTL-HOLDER-NAME.
+001570     MOVE ACCT-BALANCE TO DTL-BALANCE.
+001580     WRITE RPT-LINE FROM WS-DETAIL-LINE.
+001590     ADD 1 TO WS-LINE-COUNT.
+001600
+001610     PERFORM 8000-READ-ACCOUNT THRU 8000-EXIT.
+001620 2000-EXIT.
+001630     EXIT.
+001640
+001650*----------------------------------------------------------*
+001660*  4000-WRITE-HEADERS - START A NEW PAGE WITH THE RUN DATE,
+001670*  PAGE NUMBER AND COLUMN HEADINGS
+001680*----------------------------------------------------------*
+001690 4000-WRITE-HEADERS.
+001700     MOVE WS-RUN-DATE-DISP TO HDR1-DATE.
+001710     MOVE WS-PAGE-COUNT TO HDR1-PAGE.
+001720     WRITE RPT-LINE FROM WS-REPORT-HEADER-1
+001730         AFTER ADVANCING PAGE.
+001740     WRITE RPT-LINE FROM WS-REPORT-HEADER-2
+001750         AFTER ADVANCING 2 LINES.
+001760     WRITE RPT-LINE FROM SPACES
+001770         AFTER ADVANCING 1 LINE.
+001780
+001790     ADD 1 TO WS-PAGE-COUNT.
+001800     MOVE ZERO TO WS-LINE-COUNT.
+001810 4000-EXIT.
+001820     EXIT.
+001830
+001840*----------------------------------------------------------*
+001850*  8000-READ-ACCOUNT - READ THE NEXT ACCOUNT MASTER RECORD
+001860*----------------------------------------------------------*
+001870 8000-READ-ACCOUNT.
+001880     READ ACCOUNT-MASTER
+001890         AT END
+001900             SET ACCT-EOF TO TRUE
+001910     END-READ.
+001920 8000-EXIT.
+001930     EXIT.
+001940
+001950*----------------------------------------------------------*
+001960*  9000-TERMINATE - CLOSE FILES
+001970*----------------------------------------------------------*
+001980 9000-TERMINATE.
+001990     IF ACCT-FILE-IS-OPEN
+002000         CLOSE ACCOUNT-MASTER
+002010     END-IF.
+002020     IF RPT-FILE-IS-OPEN
+002030         CLOSE BALANCE-REPORT
+002040     END-IF.
+002050 9000-EXIT.
+002060     EXIT.
